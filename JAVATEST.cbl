@@ -1,12 +1,161 @@
        identification division.
        program-id. JAVATEST.
+       environment division.
+       input-output section.
+       file-control.
+           select JTEST-LOG-FILE assign to JTESTLOG
+               organization is line sequential
+               file status is WS-Log-File-Status.
        data division.
+       file section.
+       fd  JTEST-LOG-FILE.
+       copy JTESTLOG.
+       working-storage section.
+      *****************************************************
+      *  Return-code reference table                       *
+      *    00  OK          - recognized scenario, success   *
+      *    04  DEGRADED    - recognized scenario, degraded   *
+      *    08  UNRECOGNIZED- scenario code not recognized    *
+      *    12  FAIL-INJECTED- caller requested FAIL scenario  *
+      *    16  INVALID-INPUT-request was spaces/low-values   *
+      *  Scenario code SELFCHECK is reserved: reports runtime *
+      *  diagnostics and returns 00 when healthy, 04 when a    *
+      *  dependency check (e.g. JTESTLOG env var) fails.        *
+      *  Scenario code FAIL is reserved: deliberately returns  *
+      *  RC 12 so callers can test their error handling.       *
+      *****************************************************
+       01  WS-Return-Code              pic 9(2) value 8.
+           88  RC-OK                   value 0.
+           88  RC-DEGRADED             value 4.
+           88  RC-UNRECOGNIZED         value 8.
+           88  RC-FAIL-INJECTED        value 12.
+           88  RC-INVALID-INPUT        value 16.
+       01  WS-Log-File-Status         pic X(2).
+       01  WS-Current-Timestamp       pic X(21).
+       01  WS-Env-Check                pic X(40).
+       01  WS-Full-Correlation-Id      pic X(220).
+       01  WS-Overflow-Length          pic 9(4).
+       01  WS-Selfcheck-Status         pic X value 'N'.
+           88  Selfcheck-Degraded      value 'Y'.
        linkage section.
-       01  Passed-Param pic X(72).
+       copy JTESTREQ.
+       copy JTESTOVF.
        procedure division using
-       by reference     Passed-Param.
+       by reference     JTEST-REQUEST
+       by reference     JTEST-OVERFLOW.
        A-Main Section.
-               display 'Starting JAVATEST:'
-               display 'Called With [' Passed-Param ']'
-               move 8 TO return-code.
+               if JTEST-REQUEST = spaces or JTEST-REQUEST = low-values
+                   if JTEST-REQUEST = low-values
+                       move spaces to JTEST-REQUEST
+                   end-if
+                   move JTR-Correlation-Id to WS-Full-Correlation-Id
+                   move 'N' to JTR-Truncated-Flag
+                   display
+                       'JAVATEST: WARNING - request is empty/malformed'
+                       ' - possible bridge marshalling error'
+                   set RC-INVALID-INPUT to true
+               else
+                   move 'N' to JTR-Truncated-Flag
+                   perform F-Resolve-Correlation-Id
+
+                   display 'Starting JAVATEST:'
+                   display 'Called With ['
+                       WS-Full-Correlation-Id '|'
+                       JTR-Source-System  '|'
+                       JTR-Scenario-Code  '|'
+                       JTR-Timestamp ']'
+
+                   evaluate JTR-Scenario-Code
+                       when 'OK'
+                           set RC-OK to true
+                       when 'DEGRADED'
+                           set RC-DEGRADED to true
+                       when 'SELFCHECK'
+                           perform E-Self-Check
+                           if Selfcheck-Degraded
+                               set RC-DEGRADED to true
+                           else
+                               set RC-OK to true
+                           end-if
+                       when 'FAIL'
+                           display
+                               'JAVATEST: FAIL scenario requested'
+                               ' - injecting failure'
+                           set RC-FAIL-INJECTED to true
+                       when other
+                           set RC-UNRECOGNIZED to true
+                   end-evaluate
+               end-if
+
+               display 'JAVATEST Return Code [' WS-Return-Code ']'
+
+               perform B-Write-Audit-Log
+
+               move WS-Return-Code to return-code.
            goback.
+
+       F-Resolve-Correlation-Id Section.
+               move spaces to WS-Full-Correlation-Id
+               move JTR-Correlation-Id to WS-Full-Correlation-Id
+               if JTR-Total-Length is numeric
+                   and JTR-Total-Length > 20
+                   if JTR-Total-Length <= 220
+                       compute WS-Overflow-Length =
+                           JTR-Total-Length - 20
+                       move spaces to WS-Full-Correlation-Id
+                       string JTR-Correlation-Id delimited by size
+                              JTEST-OVERFLOW (1:WS-Overflow-Length)
+                                  delimited by size
+                           into WS-Full-Correlation-Id
+                       end-string
+                   else
+                       move 'Y' to JTR-Truncated-Flag
+                       display
+                           'JAVATEST: WARNING - correlation id'
+                           ' truncated, needed ['
+                           JTR-Total-Length '] bytes, max 220'
+                   end-if
+               end-if.
+
+       E-Self-Check Section.
+               move 'N' to WS-Selfcheck-Status
+               display '---- JAVATEST SELFCHECK ----'
+               move FUNCTION CURRENT-DATE to WS-Current-Timestamp
+               display 'Runtime date/time  : ' WS-Current-Timestamp
+
+               accept WS-Env-Check from environment 'JTESTLOG'
+                   on exception
+                       move '(not set, using default filename)'
+                           to WS-Env-Check
+                       move 'Y' to WS-Selfcheck-Status
+               end-accept
+               display 'DD/env JTESTLOG    : ' WS-Env-Check
+               display '---- END SELFCHECK ----'.
+
+       B-Write-Audit-Log Section.
+               move FUNCTION CURRENT-DATE to WS-Current-Timestamp
+               open extend JTEST-LOG-FILE
+               if WS-Log-File-Status = '35'
+                   open output JTEST-LOG-FILE
+               end-if
+               if WS-Log-File-Status = '05' or WS-Log-File-Status = '00'
+                   move spaces to JTEST-LOG-RECORD
+                   move WS-Current-Timestamp to JLR-Timestamp
+                   move JTR-Timestamp        to JLR-Caller-Timestamp
+                   move WS-Full-Correlation-Id to JLR-Correlation-Id
+                   move JTR-Source-System    to JLR-Source-System
+                   move JTR-Scenario-Code    to JLR-Scenario-Code
+                   move WS-Return-Code       to JLR-Return-Code
+                   move JTR-Truncated-Flag   to JLR-Truncated-Flag
+                   write JTEST-LOG-RECORD
+                   if WS-Log-File-Status not = '00'
+                       display
+                           'JAVATEST: WARNING - JTESTLOG write failed ['
+                           WS-Log-File-Status ']'
+                   end-if
+                   close JTEST-LOG-FILE
+               else
+                   display
+                       'JAVATEST: WARNING - JTESTLOG open failed ['
+                       WS-Log-File-Status ']'
+               end-if.
