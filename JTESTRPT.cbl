@@ -0,0 +1,96 @@
+       identification division.
+       program-id. JTESTRPT.
+      *****************************************************
+      *  JTESTRPT - end of day summary report               *
+      *  Reads the JTESTLOG audit file and prints total      *
+      *  call volume, a breakdown by return code, and the     *
+      *  first and last call timestamps.                      *
+      *****************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select JTEST-LOG-FILE assign to JTESTLOG
+               organization is line sequential
+               file status is WS-Log-File-Status.
+       data division.
+       file section.
+       fd  JTEST-LOG-FILE.
+       copy JTESTLOG.
+       working-storage section.
+       01  WS-Log-File-Status         pic X(2).
+       01  WS-End-Of-File             pic X value 'N'.
+           88  End-Of-File            value 'Y'.
+       01  WS-Total-Calls             pic 9(6) value 0.
+       01  WS-Cnt-Rc0                 pic 9(6) value 0.
+       01  WS-Cnt-Rc4                 pic 9(6) value 0.
+       01  WS-Cnt-Rc8                 pic 9(6) value 0.
+       01  WS-Cnt-Rc12                pic 9(6) value 0.
+       01  WS-Cnt-Rc16                pic 9(6) value 0.
+       01  WS-Cnt-Other               pic 9(6) value 0.
+       01  WS-First-Timestamp         pic X(21) value spaces.
+       01  WS-Last-Timestamp          pic X(21) value spaces.
+       procedure division.
+       A-Main Section.
+               display 'Starting JTESTRPT'
+               open input JTEST-LOG-FILE
+               if WS-Log-File-Status not = '00'
+                   display
+                       'JTESTRPT: ERROR - JTESTLOG open failed ['
+                       WS-Log-File-Status ']'
+                   move 16 to return-code
+                   goback
+               end-if
+
+               perform B-Read-Next-Record
+               perform until End-Of-File
+                   perform C-Tally-Record
+                   perform B-Read-Next-Record
+               end-perform
+
+               close JTEST-LOG-FILE
+
+               perform D-Print-Summary
+               move 0 to return-code.
+           goback.
+
+       B-Read-Next-Record Section.
+               read JTEST-LOG-FILE
+                   at end set End-Of-File to true
+               end-read.
+
+       C-Tally-Record Section.
+               add 1 to WS-Total-Calls
+               if WS-First-Timestamp = spaces
+                   move JLR-Timestamp to WS-First-Timestamp
+               end-if
+               move JLR-Timestamp to WS-Last-Timestamp
+
+               evaluate JLR-Return-Code
+                   when 0
+                       add 1 to WS-Cnt-Rc0
+                   when 4
+                       add 1 to WS-Cnt-Rc4
+                   when 8
+                       add 1 to WS-Cnt-Rc8
+                   when 12
+                       add 1 to WS-Cnt-Rc12
+                   when 16
+                       add 1 to WS-Cnt-Rc16
+                   when other
+                       add 1 to WS-Cnt-Other
+               end-evaluate.
+
+       D-Print-Summary Section.
+               display '===================================='
+               display 'JTESTRPT - JAVATEST interface summary'
+               display '===================================='
+               display 'Total calls        : ' WS-Total-Calls
+               display 'RC 00 (OK)          : ' WS-Cnt-Rc0
+               display 'RC 04 (DEGRADED)     : ' WS-Cnt-Rc4
+               display 'RC 08 (UNRECOGNIZED) : ' WS-Cnt-Rc8
+               display 'RC 12 (FAIL injected): ' WS-Cnt-Rc12
+               display 'RC 16 (INVALID INPUT): ' WS-Cnt-Rc16
+               display 'RC other             : ' WS-Cnt-Other
+               display 'First call timestamp : ' WS-First-Timestamp
+               display 'Last call timestamp  : ' WS-Last-Timestamp
+               display '===================================='.
