@@ -0,0 +1,192 @@
+       identification division.
+       program-id. JTESTDRV.
+      *****************************************************
+      *  JTESTDRV - batch driver for JAVATEST              *
+      *  Reads a file of test-case parameter records and    *
+      *  CALLs JAVATEST once per record, tallying the        *
+      *  return code each call produced.                    *
+      *                                                       *
+      *  Restart support: every WS-Checkpoint-Interval cases  *
+      *  processed, a checkpoint record is appended to         *
+      *  JTESTCHK (same append idiom as JAVATEST's own audit    *
+      *  log). On startup, JTESTCHK is read to end-of-file and   *
+      *  the last record whose JCK-Run-Id matches this run's      *
+      *  WS-Run-Id (from PARM, via COMMAND-LINE) is the restart    *
+      *  point - checkpoints left by a prior, unrelated run do      *
+      *  not matter, no matter how many have piled up in JTESTCHK.   *
+      *  A run with no PARM (WS-Run-Id = spaces) never restarts.       *
+      *****************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select JTEST-IN-FILE assign to JTESTIN
+               organization is line sequential
+               file status is WS-In-File-Status.
+           select JTEST-CHK-FILE assign to JTESTCHK
+               organization is line sequential
+               file status is WS-Chk-File-Status.
+       data division.
+       file section.
+       fd  JTEST-IN-FILE.
+       copy JTESTCAS.
+       fd  JTEST-CHK-FILE.
+       copy JTESTCHK.
+       working-storage section.
+       copy JTESTREQ.
+       copy JTESTOVF.
+       01  WS-In-File-Status          pic X(2).
+       01  WS-Chk-File-Status         pic X(2).
+       01  WS-End-Of-File             pic X value 'N'.
+           88  End-Of-File            value 'Y'.
+       01  WS-Chk-End-Of-File         pic X value 'N'.
+           88  Chk-End-Of-File        value 'Y'.
+       01  WS-Checkpoint-Interval     pic 9(4) value 10.
+       01  WS-Run-Id                  pic X(16) value spaces.
+       01  WS-Restart-Point           pic 9(6) value 0.
+       01  WS-Skip-Count              pic 9(6) value 0.
+       01  WS-Test-Case-Number        pic 9(6) value 0.
+       01  WS-Call-Return-Code        pic 9(2).
+       01  WS-Cnt-Rc0                 pic 9(6) value 0.
+       01  WS-Cnt-Rc4                 pic 9(6) value 0.
+       01  WS-Cnt-Rc8                 pic 9(6) value 0.
+       01  WS-Cnt-Rc12                pic 9(6) value 0.
+       01  WS-Cnt-Rc16                pic 9(6) value 0.
+       01  WS-Cnt-Other               pic 9(6) value 0.
+       procedure division.
+       A-Main Section.
+               display 'Starting JTESTDRV'
+               accept WS-Run-Id from command-line
+               if WS-Run-Id = spaces
+                   display
+                       'JTESTDRV: no run-id PARM supplied - restart'
+                       ' is disabled for this run'
+               else
+                   display 'JTESTDRV: run-id [' WS-Run-Id ']'
+               end-if
+               perform B1-Load-Checkpoint
+
+               open input JTEST-IN-FILE
+               if WS-In-File-Status not = '00'
+                   display
+                       'JTESTDRV: ERROR - JTESTIN open failed ['
+                       WS-In-File-Status ']'
+                   move 16 to return-code
+                   goback
+               end-if
+
+               if WS-Restart-Point > 0
+                   display
+                       'JTESTDRV: restarting after case ['
+                       WS-Restart-Point ']'
+                   perform B2-Skip-Completed-Cases
+               end-if
+
+               perform B3-Read-Next-Case
+               perform until End-Of-File
+                   perform C-Run-Test-Case
+                   perform B3-Read-Next-Case
+               end-perform
+
+               close JTEST-IN-FILE
+
+               perform D-Write-Checkpoint
+
+               display 'JTESTDRV: cases run  [' WS-Test-Case-Number ']'
+               display 'JTESTDRV: rc 0 count [' WS-Cnt-Rc0 ']'
+               display 'JTESTDRV: rc 4 count [' WS-Cnt-Rc4 ']'
+               display 'JTESTDRV: rc 8 count [' WS-Cnt-Rc8 ']'
+               display 'JTESTDRV: rc 12 count[' WS-Cnt-Rc12 ']'
+               display 'JTESTDRV: rc 16 count[' WS-Cnt-Rc16 ']'
+               display 'JTESTDRV: other count[' WS-Cnt-Other ']'
+               move 0 to return-code.
+           goback.
+
+       B1-Load-Checkpoint Section.
+               move 0 to WS-Restart-Point
+               if WS-Run-Id not = spaces
+                   open input JTEST-CHK-FILE
+                   if WS-Chk-File-Status = '00'
+                       perform until Chk-End-Of-File
+                           read JTEST-CHK-FILE
+                               at end
+                                   set Chk-End-Of-File to true
+                               not at end
+                                   if JCK-Run-Id = WS-Run-Id
+                                       move JCK-Last-Completed
+                                           to WS-Restart-Point
+                                   end-if
+                           end-read
+                       end-perform
+                       close JTEST-CHK-FILE
+                   end-if
+               end-if.
+
+       B2-Skip-Completed-Cases Section.
+               perform B3-Read-Next-Case
+               perform until End-Of-File
+                   add 1 to WS-Skip-Count
+                   add 1 to WS-Test-Case-Number
+                   if WS-Skip-Count >= WS-Restart-Point
+                       exit perform
+                   end-if
+                   perform B3-Read-Next-Case
+               end-perform.
+
+       B3-Read-Next-Case Section.
+               read JTEST-IN-FILE
+                   at end set End-Of-File to true
+               end-read.
+
+       C-Run-Test-Case Section.
+               add 1 to WS-Test-Case-Number
+               move JTC-Request   to JTEST-REQUEST
+               move JTC-Overflow  to JTEST-OVERFLOW
+               call 'JAVATEST' using by reference JTEST-REQUEST
+                                      by reference JTEST-OVERFLOW
+               move return-code to WS-Call-Return-Code
+               display
+                   'JTESTDRV: case [' WS-Test-Case-Number
+                   '] scenario [' JTR-Scenario-Code
+                   '] rc [' WS-Call-Return-Code ']'
+               evaluate WS-Call-Return-Code
+                   when 0
+                       add 1 to WS-Cnt-Rc0
+                   when 4
+                       add 1 to WS-Cnt-Rc4
+                   when 8
+                       add 1 to WS-Cnt-Rc8
+                   when 12
+                       add 1 to WS-Cnt-Rc12
+                   when 16
+                       add 1 to WS-Cnt-Rc16
+                   when other
+                       add 1 to WS-Cnt-Other
+               end-evaluate
+
+               if function mod (WS-Test-Case-Number
+                   WS-Checkpoint-Interval) = 0
+                   perform D-Write-Checkpoint
+               end-if.
+
+       D-Write-Checkpoint Section.
+               open extend JTEST-CHK-FILE
+               if WS-Chk-File-Status = '35'
+                   open output JTEST-CHK-FILE
+               end-if
+               if WS-Chk-File-Status = '05' or WS-Chk-File-Status = '00'
+                   move spaces to JTEST-CHECKPOINT-RECORD
+                   move WS-Test-Case-Number to JCK-Last-Completed
+                   move FUNCTION CURRENT-DATE to JCK-Timestamp
+                   move WS-Run-Id to JCK-Run-Id
+                   write JTEST-CHECKPOINT-RECORD
+                   if WS-Chk-File-Status not = '00'
+                       display
+                           'JTESTDRV: WARNING - JTESTCHK write failed ['
+                           WS-Chk-File-Status ']'
+                   end-if
+                   close JTEST-CHK-FILE
+               else
+                   display
+                       'JTESTDRV: WARNING - JTESTCHK write failed ['
+                       WS-Chk-File-Status ']'
+               end-if.
