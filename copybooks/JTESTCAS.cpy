@@ -0,0 +1,18 @@
+      *****************************************************
+      *  JTESTCAS - JTESTDRV test-case input record          *
+      *  One line per test case: the 72-byte JTEST-REQUEST    *
+      *  layout followed by the overflow bytes (JTESTOVF)      *
+      *  needed to exercise a correlation id longer than 20     *
+      *  bytes (JTR-Total-Length > 20). Test cases that do not   *
+      *  use the overflow path simply leave JTC-Overflow blank.  *
+      *****************************************************
+       01  JTEST-CASE-RECORD.
+           05  JTC-Request.
+               10  JTC-Correlation-Id      pic X(20).
+               10  JTC-Source-System       pic X(10).
+               10  JTC-Scenario-Code       pic X(10).
+               10  JTC-Timestamp           pic X(26).
+               10  JTC-Total-Length        pic 9(4).
+               10  JTC-Truncated-Flag      pic X(1).
+               10  JTC-Filler              pic X(1).
+           05  JTC-Overflow                pic X(200).
