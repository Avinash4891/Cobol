@@ -0,0 +1,18 @@
+      *****************************************************
+      *  JTESTCHK - JTESTDRV checkpoint record layout       *
+      *  Holds the number of the last test case fully        *
+      *  processed, so a restart run can skip ahead.          *
+      *                                                         *
+      *  JCK-Run-Id scopes a checkpoint to one logical run of    *
+      *  JTESTDRV (supplied via JCL PARM). B1-Load-Checkpoint     *
+      *  only honors a checkpoint whose JCK-Run-Id matches the     *
+      *  current run's id, so re-running the same JCL after an      *
+      *  abend (same PARM) resumes correctly, while a fresh nightly *
+      *  run (a new PARM value) does not skip real work because      *
+      *  of a leftover checkpoint from a prior, unrelated run.         *
+      *****************************************************
+       01  JTEST-CHECKPOINT-RECORD.
+           05  JCK-Last-Completed      pic 9(6).
+           05  JCK-Timestamp           pic X(21).
+           05  JCK-Run-Id              pic X(16).
+           05  JCK-Filler              pic X(4).
