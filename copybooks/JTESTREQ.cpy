@@ -0,0 +1,26 @@
+      *****************************************************
+      *  JTESTREQ - JNI test-request layout               *
+      *  Structured replacement for the old flat           *
+      *  Passed-Param PIC X(72) used by JAVATEST.           *
+      *  This 01 is still 72 bytes, but it is only the FIRST  *
+      *  of two required JAVATEST linkage parameters as of     *
+      *  req 008 - JAVATEST's PROCEDURE DIVISION USING also      *
+      *  requires a second BY REFERENCE parameter, JTEST-OVERFLOW *
+      *  (copybook JTESTOVF). A caller passing JTEST-REQUEST alone *
+      *  is NOT "kept working" - it must be updated to supply both. *
+      *                                                       *
+      *  JTR-Total-Length/JTR-Truncated-Flag support a        *
+      *  caller-supplied correlation id longer than 20 bytes:  *
+      *  the overflow travels in the JTEST-OVERFLOW linkage    *
+      *  parameter and JTR-Total-Length is the true length of   *
+      *  the full correlation id. JAVATEST sets JTR-Truncated-   *
+      *  Flag to Y if it could not be reassembled without loss.  *
+      *****************************************************
+       01  JTEST-REQUEST.
+           05  JTR-Correlation-Id      pic X(20).
+           05  JTR-Source-System       pic X(10).
+           05  JTR-Scenario-Code       pic X(10).
+           05  JTR-Timestamp           pic X(26).
+           05  JTR-Total-Length        pic 9(4).
+           05  JTR-Truncated-Flag      pic X(1).
+           05  JTR-Filler              pic X(1).
