@@ -0,0 +1,8 @@
+      *****************************************************
+      *  JTESTOVF - overflow buffer for JTEST-REQUEST       *
+      *  Second linkage parameter to JAVATEST, carrying the  *
+      *  bytes of a correlation id that do not fit in         *
+      *  JTR-Correlation-Id (see JTR-Total-Length in          *
+      *  JTESTREQ).                                            *
+      *****************************************************
+       01  JTEST-OVERFLOW                pic X(200).
