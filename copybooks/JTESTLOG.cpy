@@ -0,0 +1,22 @@
+      *****************************************************
+      *  JTESTLOG - audit log record layout                *
+      *  One line written per JAVATEST invocation.          *
+      *  JLR-Correlation-Id is sized to hold the full         *
+      *  correlation id (including any JTESTOVF overflow      *
+      *  bytes JAVATEST reassembled), not just the 20-byte      *
+      *  JTR-Correlation-Id field, so the audit trail never      *
+      *  loses data JAVATEST itself did not have to truncate.    *
+      *                                                            *
+      *  JLR-Timestamp is the time JAVATEST wrote the log record;   *
+      *  JLR-Caller-Timestamp is the JTR-Timestamp the caller        *
+      *  passed in - the two are kept distinct.                       *
+      *****************************************************
+       01  JTEST-LOG-RECORD.
+           05  JLR-Timestamp           pic X(21).
+           05  JLR-Caller-Timestamp    pic X(26).
+           05  JLR-Correlation-Id      pic X(220).
+           05  JLR-Source-System       pic X(10).
+           05  JLR-Scenario-Code       pic X(10).
+           05  JLR-Return-Code         pic 9(2).
+           05  JLR-Truncated-Flag      pic X(1).
+           05  JLR-Filler              pic X(8).
