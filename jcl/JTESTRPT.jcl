@@ -0,0 +1,11 @@
+//JTESTRPT JOB (ACCTNO),'JAVA-COBOL BRIDGE SUMMARY',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* End of day run of JTESTRPT - summarizes JAVATEST call volume
+//* and outcomes from the JTESTLOG audit file.
+//*--------------------------------------------------------------
+//RUN      EXEC PGM=JTESTRPT
+//STEPLIB  DD DSN=YOUR.LOADLIB,DISP=SHR
+//JTESTLOG DD DSN=YOUR.JTESTLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
