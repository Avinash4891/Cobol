@@ -0,0 +1,32 @@
+//JTESTDRV JOB (ACCTNO),'JAVA-COBOL BRIDGE TEST',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs JTESTDRV, which CALLs JAVATEST once per record in
+//* JTESTIN to regression-test the Java/COBOL bridge overnight.
+//* Each JTESTIN record is a JTESTCAS layout: the 72-byte
+//* JTEST-REQUEST followed by 200 bytes of overflow data for
+//* test cases that exercise a correlation id over 20 bytes.
+//*--------------------------------------------------------------
+//*--------------------------------------------------------------
+//* JTESTCHK is an append-only checkpoint log, same idiom as
+//* JTESTLOG: JTESTDRV appends one record per checkpoint interval,
+//* each stamped with the run-id passed in PARM below. On startup
+//* JTESTDRV reads the whole file but only honors checkpoints whose
+//* run-id matches this run's PARM, so DISP=(MOD,CATLG,CATLG) can
+//* let records pile up across runs without failing the job or
+//* causing a fresh nightly run (a new PARM value below) to skip
+//* cases based on a leftover checkpoint from a prior run. To
+//* restart an abended run, resubmit with the SAME PARM value; for
+//* a normal new run, change PARM to a value not already in
+//* JTESTCHK (e.g. the run date).
+//*--------------------------------------------------------------
+//RUN      EXEC PGM=JTESTDRV,PARM='RUN20260808'
+//STEPLIB  DD DSN=YOUR.LOADLIB,DISP=SHR
+//JTESTIN  DD DSN=YOUR.JTESTDRV.CASES,DISP=SHR
+//JTESTLOG DD DSN=YOUR.JTESTLOG,DISP=MOD
+//JTESTCHK DD DSN=YOUR.JTESTDRV.CHECKPOINT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=47)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
